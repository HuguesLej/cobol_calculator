@@ -1,30 +1,721 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
+       AUTHOR. R. DUBOIS.
+       INSTALLATION. FINANCE-SYSTEMS-BATCH.
+       DATE-WRITTEN. 01/05/2025.
+       DATE-COMPILED.
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * ---------- ----  -----------------------------------------
+      * 2026-01-12 RLD   ADDED BATCH TRANSACTION FILE INPUT MODE.
+      * CALCULATOR STILL FALLS BACK TO A SINGLE INTERACTIVE
+      * CALCULATION WHEN NO TRANSACTION FILE IS AVAILABLE.
+      * 2026-02-03 RLD   ADDED PERSISTENT AUDIT/TRANSACTION LOG -
+      * EVERY CALCULATION NOW APPENDS A LINE TO LOG-FILE.
+      * 2026-02-18 RLD   OPERANDS MAY NOW BE NEGATIVE (REVERSALS,
+      * DEBITS). FIXED 4000-SUBTRACT, WHICH WAS COMPUTING THE
+      * OPERANDS IN THE WRONG ORDER AND THEN PATCHING THE SIGN.
+      * 2026-03-09 RLD   OPERANDS/RESULT WIDENED TO CARRY CENTS.
+      * 4000-DIVIDE AND 4000-MODULO NOW RETURN A FRACTIONAL
+      * QUOTIENT/REMAINDER INSTEAD OF AN INTEGER TRUNCATION.
+      * 2026-04-14 RLD   CL-OPERATION-STRING MAY NOW HOLD A FULL
+      * EXPRESSION WITH SEVERAL OPERATORS, EVALUATED LEFT TO RIGHT
+      * WITH ** BEFORE * / % BEFORE + -. REPLACED THE FIXED
+      * 3-TOKEN PARSE AND THE 4000-OPERATORS IF-CHAIN WITH A
+      * TOKENIZER (4000 SERIES) AND A REDUCTION ENGINE (5000/6000
+      * SERIES) THAT COLLAPSE THE EXPRESSION ONE OPERATOR AT A TIME.
+      * 2026-05-21 RLD   DIVIDE-BY-ZERO AND ARITHMETIC OVERFLOW ARE
+      * NOW TRAPPED IN THE 6100 SERIES INSTEAD OF ABENDING THE RUN.
+      * EVERY REJECTED TRANSACTION (BAD SYNTAX, DIVIDE BY ZERO, OR
+      * OVERFLOW) IS APPENDED TO A NEW EXCEPTIONS FILE WITH ITS
+      * ORIGINAL TEXT AND REASON SO A BATCH KEEPS RUNNING PAST A BAD
+      * RECORD AND NOTHING REJECTED IS LOST.
+      * 2026-06-30 RLD   ADDED CHECKPOINT/RESTART SUPPORT FOR LONG
+      * BATCH RUNS. 3000-PROCESS-BATCH NOW CHECKPOINTS THE LAST
+      * TRANSACTION RECORD NUMBER COMPLETED EVERY CL-CKPT-INTERVAL
+      * RECORDS; A RESTARTED RUN READS THAT CHECKPOINT ON STARTUP AND
+      * SKIPS PAST THE RECORDS ALREADY HANDLED INSTEAD OF REPROCESSING
+      * THE WHOLE FILE AND RISKING A DUPLICATE POSTING.
+      * 2026-07-21 RLD   ADDED AN END-OF-JOB CONTROL TOTAL REPORT FOR
+      * BATCH RUNS - COUNTS BY OPERATOR, AN ERROR/EXCEPTION COUNT, AND
+      * A GRAND TOTAL OF CL-RESULT ACROSS THE RUN, DISPLAYED ONCE
+      * 3000-PROCESS-BATCH REACHES END OF FILE.
+      * 2026-08-09 RLD   ADDED A GL-READY OUTPUT FILE. EVERY SUCCESSFUL
+      * CALCULATION NOW ALSO WRITES A FIXED-WIDTH GL-FILE-RECORD
+      * (DATE, REFERENCE NUMBER, OPERANDS, RESULT) SO THE GL POSTING
+      * JOB CAN PICK UP RESULTS DIRECTLY INSTEAD OF HAVING THEM
+      * RETYPED BY HAND. THE REFERENCE NUMBER IS THE SAME RECORD
+      * NUMBER USED BY THE CHECKPOINT, SO A GIVEN TRANSACTION KEEPS
+      * THE SAME REFERENCE NUMBER ACROSS A RESTART RATHER THAN DRAWING
+      * A NEW ONE. THE CHECKPOINT ITSELF IS ONLY WRITTEN EVERY
+      * CL-CKPT-INTERVAL RECORDS, NOT AFTER EACH ONE, SO A RESTART CAN
+      * STILL RE-APPEND LOG-FILE/GL-FILE ENTRIES - UNDER THE SAME
+      * REFERENCE NUMBERS AS BEFORE THE RESTART - FOR ANY RECORDS
+      * COMPLETED SINCE THE LAST CHECKPOINT; SEE 3800-CHECKPOINT-IF-DUE.
+      * 2026-08-09 RLD   THE OPERATOR TABLE CAN NOW BE LOADED FROM AN
+      * EXTERNAL FILE (OPTABLE) SO OPERATIONS STAFF CAN ENABLE,
+      * DISABLE, OR REMAP AN OPERATOR'S PRECEDENCE/ROUTINE WITHOUT A
+      * RECOMPILE. 1600-LOAD-OPERATOR-TABLE FALLS BACK TO THE ORIGINAL
+      * HARDCODED SIX-OPERATOR TABLE (NOW 1650-LOAD-DEFAULT-OPERATOR-
+      * TABLE) WHEN OPTABLE IS MISSING, EMPTY, OR UNREADABLE.
+      * 2026-08-09 RLD   WIDENED LOG-FILE-RECORD AND EXCP-FILE-RECORD -
+      * BOTH WERE A FEW BYTES SHORT OF THE STRING THEY RECEIVE AND
+      * WERE SILENTLY LOSING THE LAST FEW CHARACTERS. ADDED AN ON
+      * OVERFLOW CLAUSE TO BOTH STRING STATEMENTS SO ANY FUTURE FIELD
+      * WIDENING THAT REOPENS THE SAME GAP SHOWS UP ON THE LOG INSTEAD
+      * OF SILENTLY TRUNCATING. CL-REMAINDER IS NOW RESET TO ZERO AT
+      * THE START OF EVERY TRANSACTION SO A LEFTOVER % RESULT NO
+      * LONGER BLEEDS INTO A LATER AUDIT LINE FOR A DIFFERENT
+      * OPERATOR. 4230-ADD-OPERATOR-TOKEN NOW GUARDS THE 10-ENTRY
+      * OPERATOR TABLE THE SAME WAY 4240-ADD-OPERAND-TOKEN ALREADY
+      * GUARDS THE OPERAND TABLE, AND 6040-EXPONENT NOW REJECTS A
+      * NEGATIVE OR FRACTIONAL EXPONENT UP FRONT INSTEAD OF LOOPING
+      * FOREVER WAITING FOR AN INTEGER COUNTER TO MATCH ONE. FINALLY,
+      * THE INTERACTIVE PATH NO LONGER REUSES RECORD NUMBER 1 AS ITS
+      * GL REFERENCE NUMBER ON EVERY RUN - IT NOW DRAWS FROM A NEW
+      * PERSISTENT SEQUENCE FILE (GLSEQFILE), THE SAME WAY CKPTFILE
+      * PERSISTS THE BATCH RESTART POINT, SO TWO INTERACTIVE RUNS
+      * NEVER POST UNDER THE SAME REFERENCE NUMBER.
+      * 2026-08-09 RLD   5140-TALLY-OPERATOR-USE NOW TALLIES THE
+      * END-OF-JOB CONTROL TOTALS BY CL-EXPR-OP-ROUTINE, THE SAME
+      * ROUTINE NUMBER 6000-DISPATCH ACTS ON, INSTEAD OF BY THE
+      * OPERATOR SYMBOL TEXT. A CUSTOM OPTABLE ENTRY CAN MAP A
+      * NON-STANDARD SYMBOL ONTO ONE OF THE SIX ROUTINES, AND THAT
+      * USE WAS FALLING OUT OF EVERY BUCKET SILENTLY SINCE THE OLD
+      * EVALUATE ONLY RECOGNIZED THE SIX ORIGINAL SYMBOLS. ADDED A
+      * CL-SUMM-OTHER-COUNT BUCKET AND A WHEN OTHER TO CATCH ANY
+      * ROUTINE NUMBER THAT STILL SLIPS THROUGH. ALSO CORRECTED THE
+      * 2026-08-09 GL-FILE NOTE ABOVE, WHICH OVERSTATED WHAT REUSING
+      * THE RECORD NUMBER AS THE GL REFERENCE NUMBER ACTUALLY BUYS -
+      * IT KEEPS THE REFERENCE NUMBER STABLE ACROSS A RESTART, BUT
+      * SINCE CL-CKPT-INTERVAL CHECKPOINTS ONLY EVERY 100 RECORDS,
+      * A RESTART CAN STILL RE-APPEND LOG-FILE/GL-FILE ENTRIES FOR
+      * RECORDS COMPLETED SINCE THE LAST CHECKPOINT, UNDER THE SAME
+      * REFERENCE NUMBERS AS BEFORE THE RESTART.
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CL-TRANS-FILE-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO "LOGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CL-LOG-FILE-STATUS.
+
+           SELECT EXCP-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CL-EXCP-FILE-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CL-CKPT-FILE-STATUS.
+
+           SELECT GL-FILE ASSIGN TO "GLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CL-GL-FILE-STATUS.
+
+           SELECT OPTAB-FILE ASSIGN TO "OPTABLE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CL-OPTAB-FILE-STATUS.
+
+           SELECT GLSEQ-FILE ASSIGN TO "GLSEQFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CL-GLSEQ-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  TRANS-RECORD                PIC X(100).
+
+       FD  LOG-FILE
+           RECORD CONTAINS 280 CHARACTERS.
+       01  LOG-FILE-RECORD             PIC X(280).
+
+       FD  EXCP-FILE
+           RECORD CONTAINS 180 CHARACTERS.
+       01  EXCP-FILE-RECORD            PIC X(180).
+
+       FD  CKPT-FILE
+           RECORD CONTAINS 09 CHARACTERS.
+       01  CKPT-FILE-RECORD            PIC 9(09).
+
+      *-----------------------------------------------------------*
+      * GL-FILE - FIXED-WIDTH INTERFACE RECORD PICKED UP BY THE GL
+      * POSTING JOB. ONE RECORD IS WRITTEN PER SUCCESSFUL
+      * CALCULATION. EVERY FIELD IS A DISCRETE FIXED-WIDTH COLUMN SO
+      * THE POSTING JOB CAN UNLOAD IT WITHOUT ANY DELIMITER PARSING.
+      *-----------------------------------------------------------*
+       FD  GL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  GL-FILE-RECORD.
+           05  GL-TRANS-DATE           PIC 9(08).
+           05  GL-REFERENCE-NUMBER     PIC 9(09).
+           05  GL-OPERAND-ONE          PIC S9(18)V9(02)
+                       SIGN IS LEADING SEPARATE CHARACTER.
+           05  GL-OPERAND-TWO          PIC S9(18)V9(02)
+                       SIGN IS LEADING SEPARATE CHARACTER.
+           05  GL-RESULT                PIC S9(18)V9(02)
+                       SIGN IS LEADING SEPARATE CHARACTER.
+
+      *-----------------------------------------------------------*
+      * OPTAB-FILE - OPERATIONS STAFF MAY MAINTAIN THIS FILE TO
+      * ENABLE, DISABLE, OR REMAP AN OPERATOR WITHOUT A RECOMPILE.
+      * ONE 06-CHARACTER RECORD PER OPERATOR: SYMBOL, ENABLED FLAG,
+      * PRECEDENCE, AND THE 6000 SERIES ROUTINE NUMBER TO RUN IT.
+      *-----------------------------------------------------------*
+       FD  OPTAB-FILE
+           RECORD CONTAINS 06 CHARACTERS.
+       01  OPTAB-FILE-RECORD           PIC X(06).
+
+      *-----------------------------------------------------------*
+      * GLSEQ-FILE - HOLDS THE LAST GL REFERENCE NUMBER ISSUED TO
+      * AN INTERACTIVE (NON-BATCH) CALCULATION. BATCH RUNS USE
+      * CL-RECORD-NUMBER FOR THEIR GL REFERENCE AND NEVER TOUCH THIS
+      * FILE. SAME ONE-RECORD READ/INCREMENT/REWRITE IDIOM AS
+      * CKPT-FILE.
+      *-----------------------------------------------------------*
+       FD  GLSEQ-FILE
+           RECORD CONTAINS 09 CHARACTERS.
+       01  GLSEQ-FILE-RECORD           PIC 9(09).
+
        WORKING-STORAGE SECTION.
-       01 CL-OPERAND-ONE           PIC S9(10)
+       01 CL-OPERAND-ONE           PIC S9(18)V9(02)
                    SIGN IS LEADING SEPARATE CHARACTER.
-       01 CL-OPERAND-TWO           PIC S9(10)
+       01 CL-OPERAND-TWO           PIC S9(18)V9(02)
                    SIGN IS LEADING SEPARATE CHARACTER.
        01 CL-OPERATOR              PIC X(2).
        01 CL-OPERATION-STRING      PIC X(100).
 
-       01 CL-RESULT                PIC S9(20)
+       01 CL-RESULT                PIC S9(18)V9(02)
                    SIGN IS LEADING SEPARATE CHARACTER       VALUE 0.
-       01 CL-CLEAN-RESULT          PIC -Z(20).
-       01 CL-STR-RESULT            PIC X(21).
-       01 CL-REMAINDER             PIC S9(20)
+       01 CL-CLEAN-RESULT          PIC -(17)9.9(02).
+       01 CL-STR-RESULT            PIC X(25).
+       01 CL-REMAINDER             PIC S9(18)V9(02)
                    SIGN IS LEADING SEPARATE CHARACTER       VALUE 0.
        01 CL-EXPONENT-COUNT        PIC S9(10)
                    SIGN IS LEADING SEPARATE CHARACTER       VALUE 0.
 
+       01 CL-ERROR-REASON          PIC X(40)                VALUE SPACES.
+
+       01 CL-TRANS-FILE-STATUS     PIC X(02)                VALUE "00".
+       01 CL-LOG-FILE-STATUS       PIC X(02)                VALUE "00".
+       01 CL-EXCP-FILE-STATUS      PIC X(02)                VALUE "00".
+       01 CL-CKPT-FILE-STATUS      PIC X(02)                VALUE "00".
+       01 CL-GL-FILE-STATUS        PIC X(02)                VALUE "00".
+       01 CL-OPTAB-FILE-STATUS     PIC X(02)                VALUE "00".
+       01 CL-GLSEQ-FILE-STATUS     PIC X(02)                VALUE "00".
+
+      *-----------------------------------------------------------*
+      * CL-OPTAB-RECORD - WORKING-STORAGE VIEW OF ONE OPTAB-FILE
+      * RECORD, POPULATED BY READ ... INTO SO OPTAB-FILE-RECORD
+      * ITSELF CAN STAY A PLAIN PIC X BUFFER LIKE THE OTHER FDS.
+      *-----------------------------------------------------------*
+       01 CL-OPTAB-RECORD.
+           05 CL-OPTAB-SYMBOL      PIC X(02).
+           05 CL-OPTAB-ENABLED     PIC X(01).
+           05 CL-OPTAB-PRECEDENCE  PIC 9(01).
+           05 CL-OPTAB-ROUTINE     PIC 9(02).
+
+       01 CL-OPTAB-EOF-SWITCH      PIC X(01)                VALUE "N".
+           88 CL-OPTAB-EOF-YES                VALUE "Y".
+           88 CL-OPTAB-EOF-NO                  VALUE "N".
+
+      *-----------------------------------------------------------*
+      * CHECKPOINT/RESTART WORK FIELDS - CL-RECORD-NUMBER COUNTS
+      * TRANSACTION RECORDS AS THEY ARE READ FROM TRANS-FILE (ONE
+      * ORIGIN, INCLUDING ANY SKIPPED ON A RESTART). CL-RESTART-
+      * RECORD-NUMBER IS THE LAST ONE COMPLETED BEFORE THE PRIOR RUN
+      * ENDED, READ FROM CKPT-FILE AT STARTUP.
+      *-----------------------------------------------------------*
+       01 CL-RECORD-NUMBER         PIC 9(09) COMP           VALUE 0.
+       01 CL-RESTART-RECORD-NUMBER PIC 9(09) COMP           VALUE 0.
+       01 CL-CKPT-INTERVAL         PIC 9(05) COMP           VALUE 100.
+       01 CL-CKPT-QUOTIENT         PIC 9(09) COMP           VALUE 0.
+       01 CL-CKPT-REMAINDER        PIC 9(05) COMP           VALUE 0.
+
+      *-----------------------------------------------------------*
+      * CL-GL-SEQUENCE-NUMBER - THE GL REFERENCE NUMBER ISSUED TO
+      * AN INTERACTIVE CALCULATION, READ FROM AND REWRITTEN BACK TO
+      * GLSEQ-FILE BY 1950-NEXT-GL-SEQUENCE-NUMBER. NOT USED IN
+      * BATCH MODE, WHICH REFERENCES BY CL-RECORD-NUMBER INSTEAD.
+      *-----------------------------------------------------------*
+       01 CL-GL-SEQUENCE-NUMBER    PIC 9(09) COMP           VALUE 0.
+
+      *-----------------------------------------------------------*
+      * END-OF-JOB CONTROL TOTALS - TALLIED AS EACH TRANSACTION IS
+      * PROCESSED AND DISPLAYED BY 9000-DISPLAY-SUMMARY-REPORT WHEN
+      * A BATCH RUN REACHES END OF FILE.
+      *-----------------------------------------------------------*
+       01 CL-SUMM-OPERATOR-COUNTS.
+           05 CL-SUMM-ADD-COUNT    PIC 9(07) COMP           VALUE 0.
+           05 CL-SUMM-SUB-COUNT    PIC 9(07) COMP           VALUE 0.
+           05 CL-SUMM-MUL-COUNT    PIC 9(07) COMP           VALUE 0.
+           05 CL-SUMM-EXP-COUNT    PIC 9(07) COMP           VALUE 0.
+           05 CL-SUMM-DIV-COUNT    PIC 9(07) COMP           VALUE 0.
+           05 CL-SUMM-MOD-COUNT    PIC 9(07) COMP           VALUE 0.
+           05 CL-SUMM-OTHER-COUNT  PIC 9(07) COMP           VALUE 0.
+       01 CL-SUMM-ERROR-COUNT      PIC 9(07) COMP           VALUE 0.
+       01 CL-SUMM-GRAND-TOTAL      PIC S9(18)V9(02)
+                   SIGN IS LEADING SEPARATE CHARACTER       VALUE 0.
+
+       01 CL-CURRENT-DATE-TIME.
+           05 CL-CDT-DATE          PIC 9(08).
+           05 CL-CDT-TIME          PIC 9(08).
+           05 FILLER               PIC X(09).
+
+       01 CL-EOF-SWITCH            PIC X(01)                VALUE "N".
+           88 CL-EOF-YES                     VALUE "Y".
+           88 CL-EOF-NO                      VALUE "N".
+
+       01 CL-BATCH-MODE-SWITCH     PIC X(01)                VALUE "N".
+           88 CL-BATCH-MODE-YES              VALUE "Y".
+           88 CL-BATCH-MODE-NO                VALUE "N".
+
+       01 CL-TRANS-VALID-SWITCH    PIC X(01)                VALUE "Y".
+           88 CL-TRANS-VALID                 VALUE "Y".
+           88 CL-TRANS-INVALID                VALUE "N".
+
+      *-----------------------------------------------------------*
+      * TOKENIZER WORK FIELDS
+      *-----------------------------------------------------------*
+       01 CL-STRING-LENGTH         PIC 9(03) COMP.
+       01 CL-PTR                   PIC 9(03) COMP.
+       01 CL-TOKEN-TEXT            PIC X(20).
+       01 CL-TOKEN-COUNT           PIC 9(02) COMP          VALUE 0.
+       01 CL-TOKEN-TABLE.
+           05 CL-TOKEN-ENTRY OCCURS 21 TIMES
+                                    PIC X(20).
+
+      *-----------------------------------------------------------*
+      * PARSED EXPRESSION TABLES - BUILT FROM THE TOKENS AND THEN
+      * COLLAPSED, ONE OPERATOR AT A TIME, INTO A SINGLE RESULT.
+      *-----------------------------------------------------------*
+       01 CL-EXPR-OPERAND-COUNT    PIC 9(02) COMP          VALUE 0.
+       01 CL-EXPR-OPERATOR-COUNT   PIC 9(02) COMP          VALUE 0.
+
+       01 CL-EXPR-OPERANDS.
+           05 CL-EXPR-OPERAND OCCURS 11 TIMES
+                   PIC S9(18)V9(02)
+                       SIGN IS LEADING SEPARATE CHARACTER.
+
+       01 CL-EXPR-OPERATOR-TABLE.
+           05 CL-EXPR-OP-ENTRY OCCURS 10 TIMES.
+               10 CL-EXPR-OPERATOR  PIC X(02).
+               10 CL-EXPR-OP-PRECEDENCE
+                                    PIC 9(01).
+               10 CL-EXPR-OP-ROUTINE
+                                    PIC 9(02).
+
+      *-----------------------------------------------------------*
+      * EACH SUB-OPERATOR'S ROUTINE NUMBER IS RECORDED HERE AS IT
+      * SUCCEEDS, BUT NOT ADDED TO THE END-OF-JOB CONTROL TOTALS
+      * UNTIL 5000-CALCULATE-EXPRESSION CONFIRMS THE WHOLE EXPRESSION
+      * CAME OUT VALID - A TRANSACTION THAT IS ULTIMATELY REJECTED
+      * (E.G. A LATER SUB-OPERATOR DIVIDES BY ZERO) MUST NOT LEAVE A
+      * PARTIAL FOOTPRINT IN THE OPERATOR TALLIES.
+      *-----------------------------------------------------------*
+       01 CL-TALLY-COUNT           PIC 9(02) COMP          VALUE 0.
+       01 CL-TALLY-ROUTINES.
+           05 CL-TALLY-ROUTINE OCCURS 10 TIMES
+                                    PIC 9(02).
+
+       01 CL-IDX                   PIC 9(02) COMP.
+       01 CL-IDX2                  PIC 9(02) COMP.
+       01 CL-BEST-IDX               PIC 9(02) COMP.
+       01 CL-BEST-PRECEDENCE        PIC 9(01) COMP.
+       01 CL-NUMVAL-CHECK           PIC S9(04) COMP.
+       01 CL-RAW-OPERAND-CHECK     PIC S9(10)V9(02)
+                   SIGN IS LEADING SEPARATE CHARACTER.
+
+      *-----------------------------------------------------------*
+      * OPERATOR TABLE - THE SIX OPERATORS CALCULATOR HAS ALWAYS
+      * SUPPORTED, WITH THE PRECEDENCE THEY ARE EVALUATED IN AND
+      * THE 6000 SERIES ROUTINE THAT COMPUTES EACH ONE.
+      *-----------------------------------------------------------*
+       01 CL-OP-TABLE-COUNT        PIC 9(02) COMP          VALUE 0.
+       01 CL-OP-TABLE.
+           05 CL-OP-ENTRY OCCURS 10 TIMES.
+               10 CL-OP-SYMBOL      PIC X(02).
+               10 CL-OP-ENABLED-SW  PIC X(01).
+                   88 CL-OP-ENABLED       VALUE "Y".
+               10 CL-OP-PRECEDENCE  PIC 9(01).
+               10 CL-OP-ROUTINE     PIC 9(02).
+
        PROCEDURE DIVISION.
-           PERFORM 1000-GET-DATA.
-           PERFORM 2000-CALCULATE.
-           PERFORM 3000-DISPLAY.
+       0000-MAINLINE.
+           PERFORM 1500-OPEN-LOG-FILE.
+           PERFORM 1700-OPEN-EXCP-FILE.
+           PERFORM 1900-OPEN-GL-FILE.
+           PERFORM 1600-LOAD-OPERATOR-TABLE.
+           PERFORM 2000-DETERMINE-RUN-MODE.
+           IF CL-BATCH-MODE-YES
+               PERFORM 3000-PROCESS-BATCH
+               PERFORM 9000-DISPLAY-SUMMARY-REPORT
+           ELSE
+               PERFORM 1000-GET-DATA
+               SET CL-TRANS-VALID TO TRUE
+               MOVE SPACES TO CL-ERROR-REASON
+               MOVE 0 TO CL-REMAINDER
+               PERFORM 4000-PARSE-DATA
+               IF CL-TRANS-VALID
+                   PERFORM 5000-CALCULATE
+               END-IF
+               IF CL-TRANS-VALID
+                   PERFORM 3000-DISPLAY
+                   PERFORM 3500-WRITE-LOG-RECORD
+                   PERFORM 3550-WRITE-GL-RECORD
+               ELSE
+                   DISPLAY "Rejected: " CL-ERROR-REASON
+                   PERFORM 3600-WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+           CLOSE LOG-FILE.
+           CLOSE EXCP-FILE.
+           CLOSE GL-FILE.
            STOP RUN.
 
+      *-----------------------------------------------------------*
+      * 1600-LOAD-OPERATOR-TABLE - BUILDS CL-OP-TABLE FROM OPTABLE
+      * WHEN IT IS PRESENT AND READABLE, SO OPERATIONS STAFF CAN
+      * ENABLE, DISABLE, OR REMAP AN OPERATOR WITHOUT A RECOMPILE. IF
+      * OPTABLE IS ABSENT, EMPTY, OR UNREADABLE, CALCULATOR FALLS
+      * BACK TO THE ORIGINAL HARDCODED SIX-OPERATOR TABLE SO A SITE
+      * WITH NO OPTABLE STILL RUNS EXACTLY AS BEFORE.
+      *-----------------------------------------------------------*
+       1600-LOAD-OPERATOR-TABLE.
+           MOVE 0 TO CL-OP-TABLE-COUNT.
+           SET CL-OPTAB-EOF-NO TO TRUE.
+           OPEN INPUT OPTAB-FILE.
+           IF CL-OPTAB-FILE-STATUS = "00"
+               PERFORM 1610-READ-OPTAB-RECORD
+               PERFORM 1620-ADD-OPTAB-ENTRY
+                   UNTIL CL-OPTAB-EOF-YES OR CL-OP-TABLE-COUNT = 10
+               CLOSE OPTAB-FILE
+           END-IF.
+           IF CL-OP-TABLE-COUNT = 0
+               PERFORM 1650-LOAD-DEFAULT-OPERATOR-TABLE
+           END-IF.
+
+       1610-READ-OPTAB-RECORD.
+           READ OPTAB-FILE INTO CL-OPTAB-RECORD
+               AT END SET CL-OPTAB-EOF-YES TO TRUE
+           END-READ.
+
+       1620-ADD-OPTAB-ENTRY.
+           ADD 1 TO CL-OP-TABLE-COUNT.
+           MOVE CL-OPTAB-SYMBOL TO CL-OP-SYMBOL(CL-OP-TABLE-COUNT).
+           MOVE CL-OPTAB-ENABLED
+               TO CL-OP-ENABLED-SW(CL-OP-TABLE-COUNT).
+           MOVE CL-OPTAB-PRECEDENCE
+               TO CL-OP-PRECEDENCE(CL-OP-TABLE-COUNT).
+           MOVE CL-OPTAB-ROUTINE
+               TO CL-OP-ROUTINE(CL-OP-TABLE-COUNT).
+           PERFORM 1610-READ-OPTAB-RECORD.
+
+      *-----------------------------------------------------------*
+      * 1650-LOAD-DEFAULT-OPERATOR-TABLE - THE SIX OPERATORS
+      * CALCULATOR HAS ALWAYS SUPPORTED, USED WHEN OPTABLE IS NOT
+      * AVAILABLE. ** IS HIGHEST PRECEDENCE (1), THEN * / % (2), THEN
+      * + - (3).
+      *-----------------------------------------------------------*
+       1650-LOAD-DEFAULT-OPERATOR-TABLE.
+           MOVE 6 TO CL-OP-TABLE-COUNT.
+           MOVE "+ " TO CL-OP-SYMBOL(1).
+           MOVE "Y"  TO CL-OP-ENABLED-SW(1).
+           MOVE 3    TO CL-OP-PRECEDENCE(1).
+           MOVE 10   TO CL-OP-ROUTINE(1).
+           MOVE "- " TO CL-OP-SYMBOL(2).
+           MOVE "Y"  TO CL-OP-ENABLED-SW(2).
+           MOVE 3    TO CL-OP-PRECEDENCE(2).
+           MOVE 20   TO CL-OP-ROUTINE(2).
+           MOVE "* " TO CL-OP-SYMBOL(3).
+           MOVE "Y"  TO CL-OP-ENABLED-SW(3).
+           MOVE 2    TO CL-OP-PRECEDENCE(3).
+           MOVE 30   TO CL-OP-ROUTINE(3).
+           MOVE "**" TO CL-OP-SYMBOL(4).
+           MOVE "Y"  TO CL-OP-ENABLED-SW(4).
+           MOVE 1    TO CL-OP-PRECEDENCE(4).
+           MOVE 40   TO CL-OP-ROUTINE(4).
+           MOVE "/ " TO CL-OP-SYMBOL(5).
+           MOVE "Y"  TO CL-OP-ENABLED-SW(5).
+           MOVE 2    TO CL-OP-PRECEDENCE(5).
+           MOVE 50   TO CL-OP-ROUTINE(5).
+           MOVE "% " TO CL-OP-SYMBOL(6).
+           MOVE "Y"  TO CL-OP-ENABLED-SW(6).
+           MOVE 2    TO CL-OP-PRECEDENCE(6).
+           MOVE 60   TO CL-OP-ROUTINE(6).
+
+      *-----------------------------------------------------------*
+      * 1500-OPEN-LOG-FILE - THE AUDIT LOG IS APPENDED TO ACROSS
+      * RUNS SO OLDER CALCULATIONS STAY AVAILABLE FOR RECONCILIATION.
+      *-----------------------------------------------------------*
+       1500-OPEN-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE TO CL-CURRENT-DATE-TIME.
+           OPEN EXTEND LOG-FILE.
+           IF CL-LOG-FILE-STATUS = "05" OR CL-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 1700-OPEN-EXCP-FILE - REJECTED TRANSACTIONS (BAD SYNTAX,
+      * DIVIDE BY ZERO, OVERFLOW) ARE APPENDED HERE ACROSS RUNS SO
+      * NONE OF THEM ARE LOST ONCE THEY SCROLL OFF THE SCREEN.
+      *-----------------------------------------------------------*
+       1700-OPEN-EXCP-FILE.
+           OPEN EXTEND EXCP-FILE.
+           IF CL-EXCP-FILE-STATUS = "05" OR CL-EXCP-FILE-STATUS = "35"
+               OPEN OUTPUT EXCP-FILE
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 1900-OPEN-GL-FILE - THE GL INTERFACE FILE IS APPENDED TO
+      * ACROSS RUNS, THE SAME AS LOG-FILE AND EXCP-FILE, SO THE GL
+      * POSTING JOB CAN PICK UP EVERYTHING WRITTEN SINCE IT LAST RAN.
+      *-----------------------------------------------------------*
+       1900-OPEN-GL-FILE.
+           OPEN EXTEND GL-FILE.
+           IF CL-GL-FILE-STATUS = "05" OR CL-GL-FILE-STATUS = "35"
+               OPEN OUTPUT GL-FILE
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 1800-READ-CHECKPOINT - ON STARTUP, PICKS UP THE RECORD
+      * NUMBER LAST CHECKPOINTED BY A PRIOR RUN OF THE BATCH SO
+      * 3000-PROCESS-BATCH CAN SKIP PAST TRANSACTIONS ALREADY
+      * HANDLED. NO CHECKPOINT FILE (OR AN EMPTY ONE) MEANS THIS IS
+      * A FRESH RUN, STARTING AT RECORD ZERO.
+      *-----------------------------------------------------------*
+       1800-READ-CHECKPOINT.
+           MOVE 0 TO CL-RESTART-RECORD-NUMBER.
+           OPEN INPUT CKPT-FILE.
+           IF CL-CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE INTO CL-RESTART-RECORD-NUMBER
+                   AT END
+                       MOVE 0 TO CL-RESTART-RECORD-NUMBER
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 2000-DETERMINE-RUN-MODE - A TRANSACTION FILE MADE AVAILABLE
+      * FOR THIS RUN PUTS CALCULATOR INTO BATCH MODE; OTHERWISE IT
+      * FALLS BACK TO THE ORIGINAL SINGLE INTERACTIVE CALCULATION.
+      *-----------------------------------------------------------*
+       2000-DETERMINE-RUN-MODE.
+           OPEN INPUT TRANS-FILE.
+           IF CL-TRANS-FILE-STATUS = "00"
+               SET CL-BATCH-MODE-YES TO TRUE
+           ELSE
+               SET CL-BATCH-MODE-NO TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 3000-PROCESS-BATCH - READS ONE TRANSACTION PER RECORD AND
+      * RUNS IT THROUGH THE SAME PARSE/CALCULATE/DISPLAY LOGIC AS
+      * THE INTERACTIVE PATH, UNTIL END OF FILE. ON A RESTARTED RUN,
+      * RECORDS UP TO AND INCLUDING THE LAST CHECKPOINTED ONE ARE
+      * SKIPPED RATHER THAN REPROCESSED.
+      *-----------------------------------------------------------*
+       3000-PROCESS-BATCH.
+           PERFORM 1800-READ-CHECKPOINT.
+           MOVE 0 TO CL-RECORD-NUMBER.
+           PERFORM 3100-READ-TRANSACTION.
+           PERFORM 3150-SKIP-COMPLETED-RECORD
+               UNTIL CL-EOF-YES
+                  OR CL-RECORD-NUMBER > CL-RESTART-RECORD-NUMBER.
+           PERFORM 3200-PROCESS-ONE-TRANSACTION UNTIL CL-EOF-YES.
+           MOVE 0 TO CL-RECORD-NUMBER.
+           PERFORM 3700-WRITE-CHECKPOINT.
+           CLOSE TRANS-FILE.
+
+       3100-READ-TRANSACTION.
+           READ TRANS-FILE INTO CL-OPERATION-STRING
+               AT END SET CL-EOF-YES TO TRUE
+           END-READ.
+           IF CL-EOF-NO
+               ADD 1 TO CL-RECORD-NUMBER
+           END-IF.
+
+      *-------------------------------------------------------------
+      * 3150-SKIP-COMPLETED-RECORD - SILENTLY RE-READS A RECORD
+      * ALREADY HANDLED BY A PRIOR RUN, WITHOUT PARSING, CALCULATING,
+      * LOGGING, OR COUNTING IT AGAIN.
+      *-------------------------------------------------------------
+       3150-SKIP-COMPLETED-RECORD.
+           PERFORM 3100-READ-TRANSACTION.
+
+       3200-PROCESS-ONE-TRANSACTION.
+           SET CL-TRANS-VALID TO TRUE.
+           MOVE SPACES TO CL-ERROR-REASON.
+           MOVE 0 TO CL-REMAINDER.
+           PERFORM 4000-PARSE-DATA.
+           IF CL-TRANS-VALID
+               PERFORM 5000-CALCULATE
+           END-IF.
+           IF CL-TRANS-VALID
+               PERFORM 3000-DISPLAY
+               PERFORM 3500-WRITE-LOG-RECORD
+               PERFORM 3550-WRITE-GL-RECORD
+           ELSE
+               DISPLAY "Rejected: " CL-ERROR-REASON
+               PERFORM 3600-WRITE-EXCEPTION-RECORD
+           END-IF.
+           PERFORM 3800-CHECKPOINT-IF-DUE.
+           PERFORM 3100-READ-TRANSACTION.
+
+      *-----------------------------------------------------------*
+      * 3500-WRITE-LOG-RECORD - APPENDS AN AUDIT LINE FOR THIS
+      * CALCULATION SO A DISPUTED FIGURE CAN BE RECONCILED LATER.
+      * CARRIES THE ORIGINAL CL-OPERATION-STRING AS TYPED/READ, NOT
+      * JUST THE FINAL REDUCTION STEP'S OPERAND1/OPERATOR/OPERAND2 -
+      * FOR A MULTI-OPERATOR EXPRESSION (E.G. "3 + 4 * 2") THE FINAL
+      * STEP ALONE WOULD MISREPRESENT WHAT WAS ACTUALLY CALCULATED.
+      *-----------------------------------------------------------*
+       3500-WRITE-LOG-RECORD.
+           MOVE SPACES TO LOG-FILE-RECORD.
+           STRING CL-CDT-DATE          DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  CL-CDT-TIME          DELIMITED BY SIZE
+                  " EXPRESSION="      DELIMITED BY SIZE
+                  CL-OPERATION-STRING  DELIMITED BY SIZE
+                  " OPERAND1="        DELIMITED BY SIZE
+                  CL-OPERAND-ONE       DELIMITED BY SIZE
+                  " OPERATOR="        DELIMITED BY SIZE
+                  CL-OPERATOR          DELIMITED BY SIZE
+                  " OPERAND2="        DELIMITED BY SIZE
+                  CL-OPERAND-TWO       DELIMITED BY SIZE
+                  " RESULT="          DELIMITED BY SIZE
+                  CL-RESULT            DELIMITED BY SIZE
+                  " REMAINDER="       DELIMITED BY SIZE
+                  CL-REMAINDER         DELIMITED BY SIZE
+               INTO LOG-FILE-RECORD
+               ON OVERFLOW
+                   DISPLAY "LOG RECORD TRUNCATED, RECORD TOO SHORT"
+           END-STRING.
+           WRITE LOG-FILE-RECORD.
+           ADD CL-RESULT TO CL-SUMM-GRAND-TOTAL.
+
+      *-----------------------------------------------------------*
+      * 3550-WRITE-GL-RECORD - WRITES THE FIXED-WIDTH INTERFACE
+      * RECORD THE GL POSTING JOB READS. IN BATCH MODE CL-RECORD-
+      * NUMBER DOUBLES AS THE GL REFERENCE NUMBER SO THE SAME
+      * TRANSACTION NEVER GETS TWO DIFFERENT REFERENCE NUMBERS
+      * ACROSS A RESTART. THE INTERACTIVE PATH HAS NO RECORD NUMBER
+      * OF ITS OWN TO REUSE, SO IT DRAWS ONE FROM THE PERSISTENT
+      * GLSEQ-FILE SEQUENCE INSTEAD, VIA 1950-NEXT-GL-SEQUENCE-NUMBER.
+      *-----------------------------------------------------------*
+       3550-WRITE-GL-RECORD.
+           MOVE CL-CDT-DATE      TO GL-TRANS-DATE.
+           IF CL-BATCH-MODE-YES
+               MOVE CL-RECORD-NUMBER TO GL-REFERENCE-NUMBER
+           ELSE
+               PERFORM 1950-NEXT-GL-SEQUENCE-NUMBER
+               MOVE CL-GL-SEQUENCE-NUMBER TO GL-REFERENCE-NUMBER
+           END-IF.
+           MOVE CL-OPERAND-ONE   TO GL-OPERAND-ONE.
+           MOVE CL-OPERAND-TWO   TO GL-OPERAND-TWO.
+           MOVE CL-RESULT        TO GL-RESULT.
+           WRITE GL-FILE-RECORD.
+
+      *-----------------------------------------------------------*
+      * 1950-NEXT-GL-SEQUENCE-NUMBER - READS THE LAST GL REFERENCE
+      * NUMBER ISSUED TO AN INTERACTIVE CALCULATION FROM GLSEQ-FILE
+      * (ZERO IF THE FILE IS ABSENT OR EMPTY), ADVANCES IT BY ONE,
+      * AND REWRITES THE FILE SO THE NEXT INTERACTIVE RUN PICKS UP
+      * WHERE THIS ONE LEFT OFF. SAME READ/REWRITE-WHOLE-FILE
+      * APPROACH AS 1800-READ-CHECKPOINT/3700-WRITE-CHECKPOINT, KEPT
+      * IN ITS OWN FILE SINCE CKPT-FILE IS RESET TO ZERO AT THE END
+      * OF EVERY CLEAN BATCH RUN AND MUST NOT BE SHARED WITH A
+      * COUNTER THAT HAS TO KEEP CLIMBING ACROSS RUNS.
+      *-----------------------------------------------------------*
+       1950-NEXT-GL-SEQUENCE-NUMBER.
+           MOVE 0 TO CL-GL-SEQUENCE-NUMBER.
+           OPEN INPUT GLSEQ-FILE.
+           IF CL-GLSEQ-FILE-STATUS = "00"
+               READ GLSEQ-FILE INTO CL-GL-SEQUENCE-NUMBER
+                   AT END
+                       MOVE 0 TO CL-GL-SEQUENCE-NUMBER
+               END-READ
+               CLOSE GLSEQ-FILE
+           END-IF.
+           ADD 1 TO CL-GL-SEQUENCE-NUMBER.
+           OPEN OUTPUT GLSEQ-FILE.
+           WRITE GLSEQ-FILE-RECORD FROM CL-GL-SEQUENCE-NUMBER.
+           CLOSE GLSEQ-FILE.
+
+      *-----------------------------------------------------------*
+      * 3600-WRITE-EXCEPTION-RECORD - APPENDS THE ORIGINAL
+      * OPERATION STRING AND THE REASON IT WAS REJECTED, SO A BAD
+      * TRANSACTION IN A BATCH IS ON RECORD INSTEAD OF JUST LOST.
+      *-----------------------------------------------------------*
+       3600-WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCP-FILE-RECORD.
+           STRING CL-CDT-DATE          DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  CL-CDT-TIME          DELIMITED BY SIZE
+                  " TRANSACTION="     DELIMITED BY SIZE
+                  CL-OPERATION-STRING  DELIMITED BY SIZE
+                  " REASON="          DELIMITED BY SIZE
+                  CL-ERROR-REASON      DELIMITED BY SIZE
+               INTO EXCP-FILE-RECORD
+               ON OVERFLOW
+                   DISPLAY "EXCEPTION RECORD TRUNCATED, TOO SHORT"
+           END-STRING.
+           WRITE EXCP-FILE-RECORD.
+           ADD 1 TO CL-SUMM-ERROR-COUNT.
+
+      *-----------------------------------------------------------*
+      * 3700-WRITE-CHECKPOINT - REWRITES CKPT-FILE WITH THE RECORD
+      * NUMBER LAST COMPLETED. A FRESH CKPT-FILE IS WRITTEN EACH
+      * TIME RATHER THAN APPENDED TO, SINCE IT HOLDS ONLY THE ONE
+      * CURRENT CHECKPOINT VALUE FOR THIS BATCH.
+      *-----------------------------------------------------------*
+       3700-WRITE-CHECKPOINT.
+           MOVE CL-RECORD-NUMBER TO CKPT-FILE-RECORD.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-FILE-RECORD.
+           CLOSE CKPT-FILE.
+
+      *-----------------------------------------------------------*
+      * 3800-CHECKPOINT-IF-DUE - A CHECKPOINT IS WRITTEN EVERY
+      * CL-CKPT-INTERVAL RECORDS RATHER THAN AFTER EVERY SINGLE ONE,
+      * SO A LONG BATCH IS NOT PAYING FOR AN OPEN/WRITE/CLOSE ON
+      * CKPT-FILE FOR EVERY TRANSACTION.
+      *-----------------------------------------------------------*
+       3800-CHECKPOINT-IF-DUE.
+           DIVIDE CL-RECORD-NUMBER BY CL-CKPT-INTERVAL
+               GIVING CL-CKPT-QUOTIENT
+               REMAINDER CL-CKPT-REMAINDER.
+           IF CL-CKPT-REMAINDER = 0
+               PERFORM 3700-WRITE-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * 9000-DISPLAY-SUMMARY-REPORT - END-OF-JOB CONTROL TOTALS FOR
+      * A BATCH RUN, SO THE DAY'S BATCH CAN BE RECONCILED AGAINST
+      * THE CONTROL SHEET WITHOUT SCANNING EVERY LINE OF OUTPUT.
+      *-----------------------------------------------------------*
+       9000-DISPLAY-SUMMARY-REPORT.
+           DISPLAY SPACES.
+           DISPLAY "===== END OF JOB CONTROL TOTALS =====".
+           DISPLAY "TRANSACTIONS BY OPERATOR".
+           DISPLAY "  +  ADD      " CL-SUMM-ADD-COUNT.
+           DISPLAY "  -  SUBTRACT " CL-SUMM-SUB-COUNT.
+           DISPLAY "  *  MULTIPLY " CL-SUMM-MUL-COUNT.
+           DISPLAY "  ** EXPONENT " CL-SUMM-EXP-COUNT.
+           DISPLAY "  /  DIVIDE   " CL-SUMM-DIV-COUNT.
+           DISPLAY "  %  MODULO   " CL-SUMM-MOD-COUNT.
+           DISPLAY "  OTHER/OPTABLE " CL-SUMM-OTHER-COUNT.
+           DISPLAY "ERRORS/EXCEPTIONS " CL-SUMM-ERROR-COUNT.
+           MOVE CL-SUMM-GRAND-TOTAL TO CL-CLEAN-RESULT.
+           MOVE CL-CLEAN-RESULT TO CL-STR-RESULT.
+           DISPLAY "GRAND TOTAL OF RESULTS " CL-STR-RESULT.
+
        1000-GET-DATA SECTION.
        1000-INITIALIZE-DATA.
            INITIALIZE CL-OPERAND-ONE.
@@ -36,81 +727,403 @@
            DISPLAY "Enter your calculation.".
            DISPLAY "You have to use 2 operands and one operator, "
                    "separate by at least one space.".
-           DISPLAY "Operands must be integers with no more than 10 "
-                   "digits each.".
+           DISPLAY "Operands may carry up to 10 whole digits and 2 "
+                   "decimal places.".
            DISPLAY "Allowed operator are +, -, *, **, /, %.".
-           DISPLAY "For now, all operands have to be positive.".
+           DISPLAY "Operands may be negative, e.g. -5 + 10.".
            DISPLAY SPACES.
 
            ACCEPT CL-OPERATION-STRING.
-       1000-PARSE-DATA.
+
+      *=============================================================
+      * 4000-PARSE-EXPRESSION - BREAKS CL-OPERATION-STRING INTO
+      * TOKENS AND CLASSIFIES EACH ONE AS AN OPERAND OR AN OPERATOR,
+      * BUILDING THE PARALLEL EXPRESSION TABLES 5000-CALCULATE
+      * WORKS FROM. A SECTION OF ITS OWN SO THE SINGLE-PARAGRAPH
+      * PERFORM OF 1000-GET-DATA DOES NOT FALL THROUGH INTO IT.
+      *=============================================================
+       4000-PARSE-EXPRESSION SECTION.
+       4000-PARSE-DATA.
+           MOVE 0 TO CL-TOKEN-COUNT
+                     CL-EXPR-OPERAND-COUNT
+                     CL-EXPR-OPERATOR-COUNT
+                     CL-TALLY-COUNT.
+           PERFORM 4100-TOKENIZE-STRING.
+           IF CL-TRANS-VALID
+               PERFORM 4200-CLASSIFY-TOKENS
+           END-IF.
+           IF CL-TRANS-VALID
+               PERFORM 4300-VALIDATE-SHAPE
+           END-IF.
+
+      *-------------------------------------------------------------
+      * 4100-TOKENIZE-STRING - PULLS ONE BLANK-DELIMITED TOKEN AT A
+      * TIME OUT OF THE OPERATION STRING USING A MOVING POINTER, SO
+      * AN EXPRESSION OF ANY NUMBER OF OPERANDS/OPERATORS CAN BE
+      * HANDLED WITHOUT A FIXED-COUNT UNSTRING.
+      *-------------------------------------------------------------
+       4100-TOKENIZE-STRING.
+           MOVE 1 TO CL-PTR.
+           MOVE 100 TO CL-STRING-LENGTH.
+           PERFORM 4110-EXTRACT-ONE-TOKEN
+               UNTIL CL-PTR > CL-STRING-LENGTH.
+           IF CL-TOKEN-COUNT = 0
+               SET CL-TRANS-INVALID TO TRUE
+               MOVE "EMPTY TRANSACTION" TO CL-ERROR-REASON
+           END-IF.
+
+       4110-EXTRACT-ONE-TOKEN.
+      * NOTE - UNSTRING FLAGS THE OVERFLOW CONDITION ON EVERY CALL OF
+      * THIS ONE-TOKEN-AT-A-TIME IDIOM, NOT JUST WHEN A TOKEN IS
+      * GENUINELY TOO WIDE FOR CL-TOKEN-TEXT (THE STANDARD TREATS ANY
+      * UNPROCESSED REMAINDER AS OVERFLOW WHEN THERE IS ONLY ONE INTO
+      * TARGET), SO A REAL OVERSIZE TOKEN IS DETECTED SEPARATELY BY
+      * CHECKING WHETHER IT FILLED CL-TOKEN-TEXT RIGHT TO THE END.
+           MOVE SPACES TO CL-TOKEN-TEXT.
            UNSTRING CL-OPERATION-STRING DELIMITED BY ALL SPACE
-               INTO
-                   CL-OPERAND-ONE
-                   CL-OPERATOR
-                   CL-OPERAND-TWO
-               ON OVERFLOW
-                   DISPLAY "Overflow! Please verify the length of your"
-                           " operands."
+               INTO CL-TOKEN-TEXT
+               WITH POINTER CL-PTR
            END-UNSTRING.
+           IF CL-TOKEN-TEXT(20:1) NOT = SPACE
+               SET CL-TRANS-INVALID TO TRUE
+               MOVE "TOKEN TOO LONG" TO CL-ERROR-REASON
+           END-IF.
+           IF CL-TOKEN-TEXT NOT = SPACES
+               IF CL-TOKEN-COUNT >= 21
+                   SET CL-TRANS-INVALID TO TRUE
+                   MOVE "TOO MANY TOKENS" TO CL-ERROR-REASON
+                   MOVE CL-STRING-LENGTH TO CL-PTR
+               ELSE
+                   ADD 1 TO CL-TOKEN-COUNT
+                   MOVE CL-TOKEN-TEXT TO CL-TOKEN-ENTRY(CL-TOKEN-COUNT)
+               END-IF
+           END-IF.
+
+      *-------------------------------------------------------------
+      * 4200-CLASSIFY-TOKENS - A TOKEN THAT EXACTLY MATCHES A
+      * SYMBOL IN THE OPERATOR TABLE IS AN OPERATOR; ANY OTHER TOKEN
+      * (INCLUDING A NEGATIVE NUMBER SUCH AS "-12.50") IS TREATED AS
+      * AN OPERAND.
+      *-------------------------------------------------------------
+       4200-CLASSIFY-TOKENS.
+           MOVE 1 TO CL-IDX.
+           PERFORM 4210-CLASSIFY-ONE-TOKEN
+               UNTIL CL-IDX > CL-TOKEN-COUNT OR CL-TRANS-INVALID.
+
+       4210-CLASSIFY-ONE-TOKEN.
+           PERFORM 4220-LOOKUP-OPERATOR.
+           IF CL-BEST-IDX NOT = 0
+               PERFORM 4230-ADD-OPERATOR-TOKEN
+           ELSE
+               PERFORM 4240-ADD-OPERAND-TOKEN
+           END-IF.
+           ADD 1 TO CL-IDX.
 
-       2000-CALCULATE SECTION.
-           IF CL-OPERATOR EQUAL "+"
-               PERFORM 4000-ADD
+      *-------------------------------------------------------------
+      * 4220-LOOKUP-OPERATOR - SEARCHES THE OPERATOR TABLE FOR A
+      * SYMBOL EXACTLY MATCHING THE CURRENT TOKEN. CL-BEST-IDX IS
+      * RETURNED 0 WHEN NO MATCH IS FOUND.
+      *-------------------------------------------------------------
+       4220-LOOKUP-OPERATOR.
+           MOVE 0 TO CL-BEST-IDX.
+           MOVE 1 TO CL-IDX2.
+           PERFORM 4225-LOOKUP-ONE-ENTRY
+               UNTIL CL-IDX2 > CL-OP-TABLE-COUNT OR CL-BEST-IDX NOT = 0.
+
+       4225-LOOKUP-ONE-ENTRY.
+           IF CL-TOKEN-ENTRY(CL-IDX)(1:2) = CL-OP-SYMBOL(CL-IDX2)
+               MOVE CL-IDX2 TO CL-BEST-IDX
            END-IF.
-           IF CL-OPERATOR EQUAL "-"
-               PERFORM 4000-SUBTRACT
+           ADD 1 TO CL-IDX2.
+
+       4230-ADD-OPERATOR-TOKEN.
+           IF NOT CL-OP-ENABLED(CL-BEST-IDX)
+               SET CL-TRANS-INVALID TO TRUE
+               MOVE "OPERATOR DISABLED" TO CL-ERROR-REASON
+           ELSE
+               IF CL-EXPR-OPERATOR-COUNT >= 10
+                   SET CL-TRANS-INVALID TO TRUE
+                   MOVE "TOO MANY OPERATORS" TO CL-ERROR-REASON
+               ELSE
+                   ADD 1 TO CL-EXPR-OPERATOR-COUNT
+                   MOVE CL-OP-SYMBOL(CL-BEST-IDX)
+                       TO CL-EXPR-OPERATOR(CL-EXPR-OPERATOR-COUNT)
+                   MOVE CL-OP-PRECEDENCE(CL-BEST-IDX)
+                       TO CL-EXPR-OP-PRECEDENCE(CL-EXPR-OPERATOR-COUNT)
+                   MOVE CL-OP-ROUTINE(CL-BEST-IDX)
+                       TO CL-EXPR-OP-ROUTINE(CL-EXPR-OPERATOR-COUNT)
+               END-IF
            END-IF.
-           IF CL-OPERATOR EQUAL "*"
-               PERFORM 4000-MULTIPLY
+
+       4240-ADD-OPERAND-TOKEN.
+           COMPUTE CL-NUMVAL-CHECK =
+               FUNCTION TEST-NUMVAL(CL-TOKEN-ENTRY(CL-IDX)).
+           IF CL-NUMVAL-CHECK NOT = 0
+               SET CL-TRANS-INVALID TO TRUE
+               MOVE "NON-NUMERIC OPERAND" TO CL-ERROR-REASON
+           ELSE
+               COMPUTE CL-RAW-OPERAND-CHECK =
+                   FUNCTION NUMVAL(CL-TOKEN-ENTRY(CL-IDX))
+                   ON SIZE ERROR
+                       SET CL-TRANS-INVALID TO TRUE
+                       MOVE "OPERAND OVERFLOW" TO CL-ERROR-REASON
+               END-COMPUTE
+               IF CL-TRANS-VALID
+                   IF CL-EXPR-OPERAND-COUNT >= 11
+                       SET CL-TRANS-INVALID TO TRUE
+                       MOVE "TOO MANY OPERANDS" TO CL-ERROR-REASON
+                   ELSE
+                       ADD 1 TO CL-EXPR-OPERAND-COUNT
+                       MOVE CL-RAW-OPERAND-CHECK
+                           TO CL-EXPR-OPERAND(CL-EXPR-OPERAND-COUNT)
+                   END-IF
+               END-IF
            END-IF.
-           IF CL-OPERATOR EQUAL "**"
-               PERFORM 4000-EXPONENT
+
+      *-------------------------------------------------------------
+      * 4300-VALIDATE-SHAPE - A VALID EXPRESSION HAS EXACTLY ONE
+      * MORE OPERAND THAN IT HAS OPERATORS (OPERAND, OPERATOR,
+      * OPERAND, OPERATOR, OPERAND, ...) AND AT LEAST ONE OPERATOR -
+      * A BARE OPERAND WITH NO OPERATOR AT ALL IS NOT A CALCULATION,
+      * PER THE TWO-OPERANDS-AND-AN-OPERATOR CONTRACT 1000-ACCEPT-DATA
+      * DOCUMENTS.
+      *-------------------------------------------------------------
+       4300-VALIDATE-SHAPE.
+           IF CL-EXPR-OPERAND-COUNT = 0
+               SET CL-TRANS-INVALID TO TRUE
+               MOVE "NO OPERANDS FOUND" TO CL-ERROR-REASON
+           ELSE
+               IF CL-EXPR-OPERATOR-COUNT = 0
+                   SET CL-TRANS-INVALID TO TRUE
+                   MOVE "NO OPERATOR FOUND" TO CL-ERROR-REASON
+               ELSE
+                   IF CL-EXPR-OPERAND-COUNT NOT =
+                           CL-EXPR-OPERATOR-COUNT + 1
+                       SET CL-TRANS-INVALID TO TRUE
+                       MOVE "MALFORMED EXPRESSION" TO CL-ERROR-REASON
+                   END-IF
+               END-IF
            END-IF.
-           IF CL-OPERATOR EQUAL "/"
-               PERFORM 4000-DIVIDE
+
+      *=============================================================
+      * 5000-CALCULATE - REPEATEDLY COLLAPSES THE LEFTMOST HIGHEST
+      * PRECEDENCE OPERATOR UNTIL ONE OPERAND REMAINS, WHICH IS THE
+      * FINAL RESULT. ** BINDS BEFORE * / %, WHICH BIND BEFORE + -.
+      *=============================================================
+       5000-CALCULATE SECTION.
+       5000-CALCULATE-EXPRESSION.
+           PERFORM 5100-REDUCE-ONE-OPERATOR
+               UNTIL CL-EXPR-OPERATOR-COUNT = 0 OR CL-TRANS-INVALID.
+           IF CL-TRANS-VALID
+               MOVE CL-EXPR-OPERAND(1) TO CL-RESULT
+               PERFORM 5150-COMMIT-OPERATOR-TALLIES
            END-IF.
-           IF CL-OPERATOR EQUAL "%"
-               PERFORM 4000-MODULO
+
+      *-------------------------------------------------------------
+      * 5100-REDUCTION-ROUTINES - KEPT IN ITS OWN SECTION, SEPARATE
+      * FROM 5000-CALCULATE ABOVE, SO THE ONE-SHOT PERFORM OF
+      * 5000-CALCULATE CANNOT FALL THROUGH INTO THESE AND RUN THE
+      * REDUCTION STEP A SPURIOUS EXTRA TIME.
+      *-------------------------------------------------------------
+       5100-REDUCTION-ROUTINES SECTION.
+       5100-REDUCE-ONE-OPERATOR.
+           PERFORM 5110-FIND-NEXT-OPERATOR.
+           MOVE CL-EXPR-OPERAND(CL-BEST-IDX)     TO CL-OPERAND-ONE.
+           MOVE CL-EXPR-OPERAND(CL-BEST-IDX + 1) TO CL-OPERAND-TWO.
+           MOVE CL-EXPR-OPERATOR(CL-BEST-IDX)    TO CL-OPERATOR.
+           PERFORM 6000-DISPATCH.
+           IF CL-TRANS-VALID
+               MOVE CL-RESULT TO CL-EXPR-OPERAND(CL-BEST-IDX)
+               PERFORM 5140-TALLY-OPERATOR-USE
+               PERFORM 5120-COLLAPSE-TABLES
            END-IF.
 
+      *-------------------------------------------------------------
+      * 5110-FIND-NEXT-OPERATOR - LEFTMOST OPERATOR AT THE LOWEST
+      * PRECEDENCE NUMBER (1 = ** IS PROCESSED BEFORE 3 = + -).
+      *-------------------------------------------------------------
+       5110-FIND-NEXT-OPERATOR.
+           MOVE 1 TO CL-BEST-IDX.
+           MOVE CL-EXPR-OP-PRECEDENCE(1) TO CL-BEST-PRECEDENCE.
+           MOVE 2 TO CL-IDX.
+           PERFORM 5115-CHECK-ONE-OPERATOR
+               UNTIL CL-IDX > CL-EXPR-OPERATOR-COUNT.
+
+       5115-CHECK-ONE-OPERATOR.
+           IF CL-EXPR-OP-PRECEDENCE(CL-IDX) < CL-BEST-PRECEDENCE
+               MOVE CL-IDX TO CL-BEST-IDX
+               MOVE CL-EXPR-OP-PRECEDENCE(CL-IDX) TO CL-BEST-PRECEDENCE
+           END-IF.
+           ADD 1 TO CL-IDX.
+
+      *-------------------------------------------------------------
+      * 5120-COLLAPSE-TABLES - THE OPERATOR AT CL-BEST-IDX HAS BEEN
+      * APPLIED AND ITS RESULT STORED OVER ITS LEFT OPERAND; SHIFT
+      * EVERYTHING TO ITS RIGHT DOWN BY ONE POSITION.
+      *-------------------------------------------------------------
+       5120-COLLAPSE-TABLES.
+           MOVE CL-BEST-IDX TO CL-IDX.
+           PERFORM 5130-SHIFT-ONE-POSITION
+               UNTIL CL-IDX >= CL-EXPR-OPERATOR-COUNT.
+           SUBTRACT 1 FROM CL-EXPR-OPERAND-COUNT.
+           SUBTRACT 1 FROM CL-EXPR-OPERATOR-COUNT.
+
+       5130-SHIFT-ONE-POSITION.
+           MOVE CL-EXPR-OPERAND(CL-IDX + 2)
+               TO CL-EXPR-OPERAND(CL-IDX + 1).
+           MOVE CL-EXPR-OP-ENTRY(CL-IDX + 1) TO CL-EXPR-OP-ENTRY(CL-IDX).
+           ADD 1 TO CL-IDX.
+
+      *-------------------------------------------------------------
+      * 5140-TALLY-OPERATOR-USE - RECORDS WHICHEVER OPERATOR WAS JUST
+      * APPLIED INTO CL-TALLY-ROUTINES, KEYED BY ROUTINE NUMBER (THE
+      * SAME ONE 6000-DISPATCH JUST ACTED ON) RATHER THAN THE OPERATOR
+      * SYMBOL, SO AN OPTABLE ENTRY THAT REMAPS A NON-STANDARD SYMBOL
+      * ONTO ONE OF THE SIX ROUTINES (E.G. "AD" ONTO ROUTINE 10/ADD)
+      * STILL LANDS IN THE RIGHT BUCKET. THIS ONLY BUFFERS THE USE -
+      * 5000-CALCULATE-EXPRESSION COMMITS THE BUFFER TO THE END-OF-JOB
+      * CONTROL TOTALS ONLY IF THE WHOLE EXPRESSION ENDS UP VALID, SO
+      * A TRANSACTION REJECTED BY A LATER SUB-OPERATOR (E.G. DIVIDE BY
+      * ZERO) DOES NOT LEAVE A PARTIAL FOOTPRINT IN THE TALLIES.
+      *-------------------------------------------------------------
+       5140-TALLY-OPERATOR-USE.
+           ADD 1 TO CL-TALLY-COUNT.
+           MOVE CL-EXPR-OP-ROUTINE(CL-BEST-IDX)
+               TO CL-TALLY-ROUTINE(CL-TALLY-COUNT).
+
+      *-------------------------------------------------------------
+      * 5150-COMMIT-OPERATOR-TALLIES - ADDS ONE TO THE END-OF-JOB
+      * CONTROL TOTAL FOR EVERY OPERATOR USE 5140-TALLY-OPERATOR-USE
+      * BUFFERED WHILE REDUCING THIS EXPRESSION. ONLY PERFORMED ONCE
+      * 5000-CALCULATE-EXPRESSION HAS CONFIRMED THE EXPRESSION CAME
+      * OUT VALID.
+      *-------------------------------------------------------------
+       5150-COMMIT-OPERATOR-TALLIES.
+           MOVE 0 TO CL-IDX2.
+           PERFORM 5160-COMMIT-ONE-TALLY
+               UNTIL CL-IDX2 >= CL-TALLY-COUNT.
+
+       5160-COMMIT-ONE-TALLY.
+           ADD 1 TO CL-IDX2.
+           EVALUATE CL-TALLY-ROUTINE(CL-IDX2)
+               WHEN 10
+                   ADD 1 TO CL-SUMM-ADD-COUNT
+               WHEN 20
+                   ADD 1 TO CL-SUMM-SUB-COUNT
+               WHEN 30
+                   ADD 1 TO CL-SUMM-MUL-COUNT
+               WHEN 40
+                   ADD 1 TO CL-SUMM-EXP-COUNT
+               WHEN 50
+                   ADD 1 TO CL-SUMM-DIV-COUNT
+               WHEN 60
+                   ADD 1 TO CL-SUMM-MOD-COUNT
+               WHEN OTHER
+                   ADD 1 TO CL-SUMM-OTHER-COUNT
+           END-EVALUATE.
+
        3000-DISPLAY SECTION.
            IF CL-RESULT = 0
                DISPLAY "0"
            ELSE
                MOVE CL-RESULT TO CL-CLEAN-RESULT
-               UNSTRING CL-CLEAN-RESULT DELIMITED BY ALL SPACE
-                   INTO CL-STR-RESULT
-                        CL-STR-RESULT
-               END-UNSTRING
-               IF CL-RESULT < 0
-                   DISPLAY "         -" CL-STR-RESULT
-               ELSE
-                      DISPLAY "          " CL-STR-RESULT
-               END-IF
+               MOVE CL-CLEAN-RESULT TO CL-STR-RESULT
+               DISPLAY CL-STR-RESULT
            END-IF.
 
-       4000-OPERATORS SECTION.
-       4000-ADD.
-           ADD CL-OPERAND-ONE TO CL-OPERAND-TWO GIVING CL-RESULT.
-       4000-SUBTRACT.
-           SUBTRACT CL-OPERAND-ONE FROM CL-OPERAND-TWO GIVING CL-RESULT.
-           IF CL-RESULT > 0 AND CL-OPERAND-TWO > CL-OPERAND-ONE
-               MULTIPLY -1 BY CL-RESULT.
-       4000-MULTIPLY.
-           MULTIPLY CL-OPERAND-ONE BY CL-OPERAND-TWO GIVING CL-RESULT.
-       4000-EXPONENT.
-           COMPUTE CL-RESULT = 1.
-           PERFORM UNTIL CL-EXPONENT-COUNT EQUAL CL-OPERAND-TWO
-               MULTIPLY CL-OPERAND-ONE BY CL-RESULT
-               ADD 1 TO CL-EXPONENT-COUNT
-           END-PERFORM.
-       4000-DIVIDE.
-           DIVIDE CL-OPERAND-ONE BY CL-OPERAND-TWO GIVING CL-RESULT
-               REMAINDER CL-REMAINDER.
-       4000-MODULO.
-           DIVIDE CL-OPERAND-ONE BY CL-OPERAND-TWO GIVING CL-RESULT
-               REMAINDER CL-REMAINDER.
-           COMPUTE CL-RESULT = CL-REMAINDER.
+      *=============================================================
+      * 6000-DISPATCH-OPERATOR - ROUTES THE CURRENT OPERAND PAIR TO
+      * THE ARITHMETIC ROUTINE NAMED BY THE OPERATOR TABLE.
+      *=============================================================
+       6000-DISPATCH-OPERATOR SECTION.
+       6000-DISPATCH.
+           EVALUATE CL-EXPR-OP-ROUTINE(CL-BEST-IDX)
+               WHEN 10
+                   PERFORM 6010-ADD
+               WHEN 20
+                   PERFORM 6020-SUBTRACT
+               WHEN 30
+                   PERFORM 6030-MULTIPLY
+               WHEN 40
+                   PERFORM 6040-EXPONENT
+               WHEN 50
+                   PERFORM 6050-DIVIDE
+               WHEN 60
+                   PERFORM 6060-MODULO
+               WHEN OTHER
+                   SET CL-TRANS-INVALID TO TRUE
+                   MOVE "UNKNOWN OPERATOR ROUTINE" TO CL-ERROR-REASON
+           END-EVALUATE.
+
+      *=============================================================
+      * 6100-ARITHMETIC-ROUTINES - ONE PARAGRAPH PER OPERATOR, EACH
+      * PERFORMED INDIVIDUALLY FROM 6000-DISPATCH ABOVE. KEPT IN ITS
+      * OWN SECTION SO A SECTION-LEVEL PERFORM OF 6000-DISPATCH-
+      * OPERATOR CANNOT ACCIDENTALLY FALL THROUGH AND RUN ALL SIX.
+      *=============================================================
+       6100-ARITHMETIC-ROUTINES SECTION.
+       6010-ADD.
+           ADD CL-OPERAND-ONE TO CL-OPERAND-TWO GIVING CL-RESULT
+               ON SIZE ERROR
+                   SET CL-TRANS-INVALID TO TRUE
+                   MOVE "ARITHMETIC OVERFLOW" TO CL-ERROR-REASON
+           END-ADD.
+       6020-SUBTRACT.
+           COMPUTE CL-RESULT = CL-OPERAND-ONE - CL-OPERAND-TWO
+               ON SIZE ERROR
+                   SET CL-TRANS-INVALID TO TRUE
+                   MOVE "ARITHMETIC OVERFLOW" TO CL-ERROR-REASON
+           END-COMPUTE.
+       6030-MULTIPLY.
+           MULTIPLY CL-OPERAND-ONE BY CL-OPERAND-TWO GIVING CL-RESULT
+               ON SIZE ERROR
+                   SET CL-TRANS-INVALID TO TRUE
+                   MOVE "ARITHMETIC OVERFLOW" TO CL-ERROR-REASON
+           END-MULTIPLY.
+       6040-EXPONENT.
+           IF CL-OPERAND-TWO < 0
+                   OR CL-OPERAND-TWO NOT =
+                       FUNCTION INTEGER-PART(CL-OPERAND-TWO)
+               SET CL-TRANS-INVALID TO TRUE
+               MOVE "INVALID EXPONENT" TO CL-ERROR-REASON
+           ELSE
+               COMPUTE CL-RESULT = 1
+               PERFORM UNTIL CL-EXPONENT-COUNT EQUAL CL-OPERAND-TWO
+                       OR CL-TRANS-INVALID
+                   MULTIPLY CL-OPERAND-ONE BY CL-RESULT
+                       ON SIZE ERROR
+                           SET CL-TRANS-INVALID TO TRUE
+                           MOVE "ARITHMETIC OVERFLOW" TO CL-ERROR-REASON
+                   END-MULTIPLY
+                   ADD 1 TO CL-EXPONENT-COUNT
+               END-PERFORM
+               MOVE 0 TO CL-EXPONENT-COUNT
+           END-IF.
+       6050-DIVIDE.
+           IF CL-OPERAND-TWO = 0
+               SET CL-TRANS-INVALID TO TRUE
+               MOVE "DIVIDE BY ZERO" TO CL-ERROR-REASON
+           ELSE
+               COMPUTE CL-RESULT ROUNDED =
+                       CL-OPERAND-ONE / CL-OPERAND-TWO
+                   ON SIZE ERROR
+                       SET CL-TRANS-INVALID TO TRUE
+                       MOVE "ARITHMETIC OVERFLOW" TO CL-ERROR-REASON
+               END-COMPUTE
+           END-IF.
+       6060-MODULO.
+           IF CL-OPERAND-TWO = 0
+               SET CL-TRANS-INVALID TO TRUE
+               MOVE "DIVIDE BY ZERO" TO CL-ERROR-REASON
+           ELSE
+               COMPUTE CL-RESULT = CL-OPERAND-ONE -
+                   (FUNCTION INTEGER-PART(CL-OPERAND-ONE /
+                       CL-OPERAND-TWO) * CL-OPERAND-TWO)
+                   ON SIZE ERROR
+                       SET CL-TRANS-INVALID TO TRUE
+                       MOVE "ARITHMETIC OVERFLOW" TO CL-ERROR-REASON
+               END-COMPUTE
+               MOVE CL-RESULT TO CL-REMAINDER
+           END-IF.
 
        END PROGRAM CALCULATOR.
